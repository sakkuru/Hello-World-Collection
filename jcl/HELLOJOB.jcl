@@ -0,0 +1,48 @@
+//HELLOJOB JOB (ACCTNO),'CYCLE START',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*---------------------------------------------------------------*
+//* HELLOJOB - first step of the nightly batch stream.             *
+//*            Compiles HELLO_WORLD once, runs it, and checks      *
+//*            its RETURN-CODE before the stream is allowed to     *
+//*            continue into the rest of the overnight cycle.      *
+//*            Supersedes the old practice of typing               *
+//*              cobc hello.cob -x -o hellocob && ./hellocob        *
+//*            in by hand at an operator prompt.                   *
+//*---------------------------------------------------------------*
+//COMPILE  EXEC PGM=COBC,PARM='-x -std=ibm -I HELLO.COPYLIB'
+//SYSIN    DD   DSN=HELLO.SRCLIB(HELLO),DISP=SHR
+//SYSLIB   DD   DSN=HELLO.COPYLIB,DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSLMOD  DD   DSN=HELLO.LOADLIB(HELLO),DISP=SHR
+//*
+//RUNSTEP  EXEC PGM=HELLO,COND=(0,NE,COMPILE)
+//STEPLIB  DD   DSN=HELLO.LOADLIB,DISP=SHR
+//HELLOPRM DD   DSN=HELLO.PARMS,DISP=SHR
+//HELLOOUT DD   SYSOUT=*
+//HELLOCKP DD   DSN=HELLO.CKPT,DISP=OLD
+//HELLOAUD DD   DSN=HELLO.AUDIT,DISP=MOD
+//HELLOSIT DD   DSN=HELLO.SITES,DISP=SHR
+//HELLOSIG DD   DSN=HELLO.SIGNAL,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//*        RUNSTEP's RETURN-CODE is what the stream actually acts
+//*        on: the job's own completion code -- the highest RC
+//*        posted by any step -- is what the scheduler checks to
+//*        decide whether the overnight cycle completed cleanly.
+//*        TRDCOMP/TRDSTEP are not conditioned on RUNSTEP -- the
+//*        trend report is best-effort and runs every night
+//*        regardless of whether RUNSTEP succeeded, so a bad control
+//*        record (or any other RUNSTEP failure) doesn't also hide
+//*        the duration history operators need to diagnose it.
+//*
+//TRDCOMP  EXEC PGM=COBC,PARM='-x -std=ibm -I HELLO.COPYLIB'
+//SYSIN    DD   DSN=HELLO.SRCLIB(HELLOTRD),DISP=SHR
+//SYSLIB   DD   DSN=HELLO.COPYLIB,DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSLMOD  DD   DSN=HELLO.LOADLIB(HELLOTRD),DISP=SHR
+//*
+//TRDSTEP  EXEC PGM=HELLOTRD,COND=(0,NE,TRDCOMP)
+//STEPLIB  DD   DSN=HELLO.LOADLIB,DISP=SHR
+//HELLOAUD DD   DSN=HELLO.AUDIT,DISP=SHR
+//HELLOTRN DD   DSN=HELLO.TREND,DISP=OLD
+//*        Trend step is best-effort: it reports on the cycle-start
+//*        step's own timing history and does not gate the stream.
