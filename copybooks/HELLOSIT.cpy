@@ -0,0 +1,15 @@
+      ***************************************************************
+      * HELLOSIT - site/language greeting lookup table, loaded from
+      *            the HELLO.SITES reference file (DD/file
+      *            HELLOSIT) at startup and searched by site code.
+      *            Shared by HELLO_WORLD and the HELLOMNT online
+      *            maintenance transaction.
+      ***************************************************************
+       01  HELLO-SITE-TABLE.
+           05  HS-ENTRY-COUNT          PIC 9(3)    VALUE 0.
+           05  HELLO-SITE-ENTRY OCCURS 0 TO 50 TIMES
+                   DEPENDING ON HS-ENTRY-COUNT
+                   INDEXED BY HS-IDX.
+               10  HS-SITE-CODE        PIC X(4).
+               10  HS-LANGUAGE-CODE    PIC X(2).
+               10  HS-GREETING-TEXT    PIC X(40).
