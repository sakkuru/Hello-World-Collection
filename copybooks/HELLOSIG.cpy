@@ -0,0 +1,8 @@
+      ***************************************************************
+      * HELLOSIG - downstream "cycle started" signal record
+      *            (DD/file HELLO.SIGNAL), polled by later steps in
+      *            the batch stream and by external monitoring.
+      ***************************************************************
+       01  HELLO-SIGNAL-RECORD.
+           05  SG-JOB-NAME             PIC X(8).
+           05  SG-START-TIMESTAMP      PIC X(21).
