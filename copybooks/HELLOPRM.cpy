@@ -0,0 +1,9 @@
+      ***************************************************************
+      * HELLOPRM - run control parameters for the HELLO_WORLD
+      *            cycle-start step (DD/file HELLO.PARMS).
+      ***************************************************************
+       01  HELLO-PARM-RECORD.
+           05  HP-SITE-CODE            PIC X(4).
+           05  HP-SITE-NAME            PIC X(20).
+           05  HP-RUN-DATE             PIC X(8).
+           05  HP-SHIFT-CODE           PIC X(1).
