@@ -0,0 +1,4 @@
+      ***************************************************************
+      * HELLORPT - start-of-cycle report layout (DD/file HELLOOUT).
+      ***************************************************************
+       01  HELLO-RPT-RECORD            PIC X(80).
