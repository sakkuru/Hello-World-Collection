@@ -0,0 +1,10 @@
+      ***************************************************************
+      * HELLOSTF - external (file) record layout for the HELLO.SITES
+      *            reference file. Shared by HELLO_WORLD, which loads
+      *            it into the HELLOSIT lookup table, and by HELLOMNT,
+      *            which maintains it online.
+      ***************************************************************
+       01  HELLO-SITE-FILE-RECORD.
+           05  SF-SITE-CODE            PIC X(4).
+           05  SF-LANGUAGE-CODE        PIC X(2).
+           05  SF-GREETING-TEXT        PIC X(40).
