@@ -0,0 +1,13 @@
+      ***************************************************************
+      * HELLOAUD - per-invocation audit row (DD/file HELLO.AUDIT),
+      *            one record appended for every run for SLA
+      *            reporting and run-duration trending.
+      ***************************************************************
+       01  HELLO-AUDIT-RECORD.
+           05  AU-TIMESTAMP            PIC X(21).
+           05  AU-JOB-NAME             PIC X(8).
+           05  AU-USER-ID              PIC X(8).
+           05  AU-SITE-CODE            PIC X(4).
+           05  AU-RETURN-CODE          PIC 9(4).
+           05  AU-END-TIMESTAMP        PIC X(21).
+           05  AU-ELAPSED-SECONDS      PIC 9(6).
