@@ -0,0 +1,8 @@
+      ***************************************************************
+      * HELLOCKP - restart checkpoint record (DD/file HELLO.CKPT).
+      ***************************************************************
+       01  HELLO-CKPT-RECORD.
+           05  CK-SITE-CODE            PIC X(4).
+           05  CK-RUN-DATE             PIC X(8).
+           05  CK-COMPLETION-FLAG      PIC X(1).
+               88  CK-RUN-COMPLETE             VALUE 'Y'.
