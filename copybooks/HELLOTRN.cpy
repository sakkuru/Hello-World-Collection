@@ -0,0 +1,5 @@
+      ***************************************************************
+      * HELLOTRN - run-duration trend report layout
+      *            (DD/file HELLO.TREND).
+      ***************************************************************
+       01  HELLO-TRN-RECORD            PIC X(80).
