@@ -0,0 +1,219 @@
+      * HELLOMNT - online maintenance transaction for the HELLO.SITES
+      * site/language greeting table used by HELLO_WORLD.
+      * Lets operators add, change, delete, and list site rows
+      * without filing a change request to touch hello.cob.
+      ***************************************************************
+      * Modification history
+      *   2026-08-08  Initial version.
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HELLOMNT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HELLO-SITE-FILE ASSIGN TO "HELLOSIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SITE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HELLO-SITE-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY HELLOSTF.
+       WORKING-STORAGE SECTION.
+       01  WS-SITE-STATUS              PIC XX              VALUE '00'.
+       01  WS-SITE-EOF-SWITCH          PIC X               VALUE 'N'.
+           88  WS-SITE-EOF                                 VALUE 'Y'.
+       01  WS-SITE-FOUND-SWITCH        PIC X               VALUE 'N'.
+           88  WS-SITE-FOUND                                VALUE 'Y'.
+       01  WS-DONE-SWITCH              PIC X               VALUE 'N'.
+           88  WS-DONE                                     VALUE 'Y'.
+       01  WS-TABLE-CHANGED-SWITCH     PIC X               VALUE 'N'.
+           88  WS-TABLE-CHANGED                            VALUE 'Y'.
+       COPY HELLOSIT.
+       01  WS-MENU-CHOICE              PIC X.
+       01  WS-FOUND-IDX                PIC 9(3)            VALUE 0.
+       01  WS-WORK-IDX                 PIC 9(3).
+       01  WS-IN-SITE-CODE             PIC X(4).
+       01  WS-IN-LANGUAGE-CODE         PIC X(2).
+       01  WS-IN-GREETING-TEXT         PIC X(40).
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM LOAD-SITE-TABLE
+           PERFORM UNTIL WS-DONE
+               PERFORM SHOW-MENU
+               PERFORM PROCESS-CHOICE
+           END-PERFORM
+           STOP RUN.
+
+       SHOW-MENU.
+           DISPLAY ' '
+           DISPLAY 'HELLOMNT -- HELLO.SITES maintenance'
+           DISPLAY '  1. List sites'
+           DISPLAY '  2. Add a site'
+           DISPLAY '  3. Change a site'
+           DISPLAY '  4. Delete a site'
+           DISPLAY '  5. Save and exit'
+           DISPLAY '  6. Exit without saving'
+           DISPLAY 'Select an option: ' WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE.
+
+       PROCESS-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN '1' PERFORM LIST-SITES
+               WHEN '2' PERFORM ADD-SITE
+               WHEN '3' PERFORM CHANGE-SITE
+               WHEN '4' PERFORM DELETE-SITE
+               WHEN '5'
+                   PERFORM SAVE-SITE-TABLE
+                   SET WS-DONE TO TRUE
+               WHEN '6'
+                   SET WS-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY 'Invalid option, try again.'
+           END-EVALUATE.
+
+       LOAD-SITE-TABLE.
+           OPEN INPUT HELLO-SITE-FILE
+           IF WS-SITE-STATUS NOT = '00'
+               DISPLAY 'HELLOMNT: *** ERROR *** unable to open '
+                   'HELLO.SITES, status=' WS-SITE-STATUS
+           ELSE
+               PERFORM UNTIL WS-SITE-EOF
+                   READ HELLO-SITE-FILE
+                       AT END
+                           SET WS-SITE-EOF TO TRUE
+                       NOT AT END
+                           IF HS-ENTRY-COUNT >= 50
+                               DISPLAY 'HELLOMNT: *** ERROR *** '
+                                   'HELLO.SITES has more than 50 '
+                                   'entries -- extra rows ignored'
+                               SET WS-SITE-EOF TO TRUE
+                           ELSE
+                               ADD 1 TO HS-ENTRY-COUNT
+                               MOVE SF-SITE-CODE
+                                   TO HS-SITE-CODE(HS-ENTRY-COUNT)
+                               MOVE SF-LANGUAGE-CODE
+                                   TO HS-LANGUAGE-CODE(HS-ENTRY-COUNT)
+                               MOVE SF-GREETING-TEXT
+                                   TO HS-GREETING-TEXT(HS-ENTRY-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HELLO-SITE-FILE
+           END-IF.
+
+       SAVE-SITE-TABLE.
+           IF WS-TABLE-CHANGED
+               OPEN OUTPUT HELLO-SITE-FILE
+               IF WS-SITE-STATUS NOT = '00'
+                   DISPLAY 'HELLOMNT: *** ERROR *** unable to open '
+                       'HELLO.SITES for output, status='
+                       WS-SITE-STATUS
+                   DISPLAY 'HELLO.SITES NOT updated.'
+               ELSE
+                   PERFORM VARYING WS-WORK-IDX FROM 1 BY 1
+                           UNTIL WS-WORK-IDX > HS-ENTRY-COUNT
+                       MOVE HS-SITE-CODE(WS-WORK-IDX)
+                           TO SF-SITE-CODE
+                       MOVE HS-LANGUAGE-CODE(WS-WORK-IDX)
+                           TO SF-LANGUAGE-CODE
+                       MOVE HS-GREETING-TEXT(WS-WORK-IDX)
+                           TO SF-GREETING-TEXT
+                       WRITE HELLO-SITE-FILE-RECORD
+                   END-PERFORM
+                   CLOSE HELLO-SITE-FILE
+                   DISPLAY 'HELLO.SITES updated -- ' HS-ENTRY-COUNT
+                       ' site(s) on file.'
+               END-IF
+           ELSE
+               DISPLAY 'No changes made -- HELLO.SITES left as is.'
+           END-IF.
+
+       LIST-SITES.
+           DISPLAY 'SITE LANG GREETING'
+           PERFORM VARYING WS-WORK-IDX FROM 1 BY 1
+                   UNTIL WS-WORK-IDX > HS-ENTRY-COUNT
+               DISPLAY HS-SITE-CODE(WS-WORK-IDX) ' '
+                   HS-LANGUAGE-CODE(WS-WORK-IDX) '   '
+                   HS-GREETING-TEXT(WS-WORK-IDX)
+           END-PERFORM.
+
+       FIND-SITE-BY-CODE.
+           MOVE 'N' TO WS-SITE-FOUND-SWITCH
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-WORK-IDX FROM 1 BY 1
+                   UNTIL WS-WORK-IDX > HS-ENTRY-COUNT
+                       OR WS-SITE-FOUND
+               IF HS-SITE-CODE(WS-WORK-IDX) = WS-IN-SITE-CODE
+                   MOVE WS-WORK-IDX TO WS-FOUND-IDX
+                   SET WS-SITE-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+       ADD-SITE.
+           DISPLAY 'Site code (4 chars): ' WITH NO ADVANCING
+           ACCEPT WS-IN-SITE-CODE
+           PERFORM FIND-SITE-BY-CODE
+           IF WS-SITE-FOUND
+               DISPLAY 'Site ' WS-IN-SITE-CODE ' already exists.'
+           ELSE
+               IF HS-ENTRY-COUNT >= 50
+                   DISPLAY 'Site table is full.'
+               ELSE
+                   DISPLAY 'Language code (2 chars): '
+                       WITH NO ADVANCING
+                   ACCEPT WS-IN-LANGUAGE-CODE
+                   DISPLAY 'Greeting text: ' WITH NO ADVANCING
+                   ACCEPT WS-IN-GREETING-TEXT
+                   ADD 1 TO HS-ENTRY-COUNT
+                   MOVE WS-IN-SITE-CODE
+                       TO HS-SITE-CODE(HS-ENTRY-COUNT)
+                   MOVE WS-IN-LANGUAGE-CODE
+                       TO HS-LANGUAGE-CODE(HS-ENTRY-COUNT)
+                   MOVE WS-IN-GREETING-TEXT
+                       TO HS-GREETING-TEXT(HS-ENTRY-COUNT)
+                   SET WS-TABLE-CHANGED TO TRUE
+                   DISPLAY 'Site ' WS-IN-SITE-CODE ' added.'
+               END-IF
+           END-IF.
+
+       CHANGE-SITE.
+           DISPLAY 'Site code to change: ' WITH NO ADVANCING
+           ACCEPT WS-IN-SITE-CODE
+           PERFORM FIND-SITE-BY-CODE
+           IF NOT WS-SITE-FOUND
+               DISPLAY 'Site ' WS-IN-SITE-CODE ' not found.'
+           ELSE
+               DISPLAY 'New language code (2 chars): '
+                   WITH NO ADVANCING
+               ACCEPT WS-IN-LANGUAGE-CODE
+               DISPLAY 'New greeting text: ' WITH NO ADVANCING
+               ACCEPT WS-IN-GREETING-TEXT
+               MOVE WS-IN-LANGUAGE-CODE
+                   TO HS-LANGUAGE-CODE(WS-FOUND-IDX)
+               MOVE WS-IN-GREETING-TEXT
+                   TO HS-GREETING-TEXT(WS-FOUND-IDX)
+               SET WS-TABLE-CHANGED TO TRUE
+               DISPLAY 'Site ' WS-IN-SITE-CODE ' changed.'
+           END-IF.
+
+       DELETE-SITE.
+           DISPLAY 'Site code to delete: ' WITH NO ADVANCING
+           ACCEPT WS-IN-SITE-CODE
+           PERFORM FIND-SITE-BY-CODE
+           IF NOT WS-SITE-FOUND
+               DISPLAY 'Site ' WS-IN-SITE-CODE ' not found.'
+           ELSE
+               PERFORM VARYING WS-WORK-IDX FROM WS-FOUND-IDX BY 1
+                       UNTIL WS-WORK-IDX >= HS-ENTRY-COUNT
+                   MOVE HS-SITE-CODE(WS-WORK-IDX + 1)
+                       TO HS-SITE-CODE(WS-WORK-IDX)
+                   MOVE HS-LANGUAGE-CODE(WS-WORK-IDX + 1)
+                       TO HS-LANGUAGE-CODE(WS-WORK-IDX)
+                   MOVE HS-GREETING-TEXT(WS-WORK-IDX + 1)
+                       TO HS-GREETING-TEXT(WS-WORK-IDX)
+               END-PERFORM
+               SUBTRACT 1 FROM HS-ENTRY-COUNT
+               SET WS-TABLE-CHANGED TO TRUE
+               DISPLAY 'Site ' WS-IN-SITE-CODE ' deleted.'
+           END-IF.
