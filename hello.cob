@@ -1,10 +1,325 @@
-      * Hello World in COBOL
-      * Command Example: cobc hello.cob -x -o hellocob && ./hellocob && rm hellocob
+      * Hello World in COBOL -- overnight cycle-start banner step.
+      * Run as the first step of jcl/HELLOJOB.jcl, not by hand.
+      ***************************************************************
+      * Modification history
+      *   2026-08-08  Banner is now driven from the HELLO.PARMS
+      *                control file instead of a fixed literal.
+      *   2026-08-08  Banner is also written to the HELLOOUT
+      *                start-of-cycle report.
+      *   2026-08-08  Restart support added via the HELLO.CKPT
+      *                checkpoint file so reruns skip a completed
+      *                banner step.
+      *   2026-08-08  Every invocation is now logged to the
+      *                HELLO.AUDIT file for SLA reporting.
+      *   2026-08-08  Retired the ad-hoc compile-and-run instructions
+      *                in favor of jcl/HELLOJOB.jcl as the first step
+      *                of the nightly batch stream.
+      *   2026-08-08  Greeting text now comes from the HELLO.SITES
+      *                site/language lookup table instead of a fixed
+      *                English literal.
+      *   2026-08-08  HELLO.PARMS is now validated; a bad or missing
+      *                run date or an unknown site code fails the
+      *                step with a non-zero RETURN-CODE.
+      *   2026-08-08  A HELLO.SIGNAL file is now dropped after a
+      *                successful banner step so downstream jobs and
+      *                monitoring can confirm the cycle started.
+      *   2026-08-08  Start/end timestamps and elapsed run time are
+      *                now captured to HELLO.AUDIT for the HELLOTRD
+      *                run-duration trend report.
+      ***************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO_WORLD.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HELLO-PARM-FILE ASSIGN TO "HELLOPRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT HELLO-RPT-FILE ASSIGN TO "HELLOOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT OPTIONAL HELLO-CKPT-FILE ASSIGN TO "HELLOCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT OPTIONAL HELLO-AUDIT-FILE ASSIGN TO "HELLOAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT HELLO-SITE-FILE ASSIGN TO "HELLOSIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SITE-STATUS.
+           SELECT HELLO-SIGNAL-FILE ASSIGN TO "HELLOSIG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIGNAL-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  HELLO-PARM-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY HELLOPRM.
+       FD  HELLO-RPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY HELLORPT.
+       FD  HELLO-CKPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY HELLOCKP.
+       FD  HELLO-AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY HELLOAUD.
+       FD  HELLO-SITE-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY HELLOSTF.
+       FD  HELLO-SIGNAL-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY HELLOSIG.
+       WORKING-STORAGE SECTION.
+       01  WS-PARM-STATUS              PIC XX              VALUE '00'.
+       01  WS-RPT-STATUS               PIC XX              VALUE '00'.
+       01  WS-CKPT-STATUS              PIC XX              VALUE '00'.
+       01  WS-AUDIT-STATUS             PIC XX              VALUE '00'.
+       01  WS-SITE-STATUS              PIC XX              VALUE '00'.
+       01  WS-SIGNAL-STATUS            PIC XX              VALUE '00'.
+       01  WS-RESTART-SWITCH           PIC X               VALUE 'N'.
+           88  WS-RUN-ALREADY-COMPLETE                     VALUE 'Y'.
+       01  WS-SITE-EOF-SWITCH          PIC X               VALUE 'N'.
+           88  WS-SITE-EOF                                 VALUE 'Y'.
+       01  WS-CKPT-EOF-SWITCH          PIC X               VALUE 'N'.
+           88  WS-CKPT-EOF                                 VALUE 'Y'.
+       01  WS-SITE-FOUND-SWITCH        PIC X               VALUE 'N'.
+           88  WS-SITE-FOUND                                VALUE 'Y'.
+       01  WS-VALID-SWITCH             PIC X               VALUE 'Y'.
+           88  WS-PARMS-VALID                               VALUE 'Y'.
+       COPY HELLOSIT.
+       01  WS-GREETING-TEXT            PIC X(40)
+                                        VALUE 'Hello, World!'.
+       01  WS-BANNER-LINE              PIC X(80)   VALUE SPACES.
+       01  WS-JOB-NAME                 PIC X(8)  VALUE 'HELLOWLD'.
+       01  WS-START-TIMESTAMP          PIC X(21).
+       01  WS-END-TIMESTAMP            PIC X(21).
+       01  WS-ELAPSED-SECONDS          PIC 9(6)    VALUE 0.
+       01  WS-START-SECS               PIC 9(5).
+       01  WS-END-SECS                 PIC 9(5).
+       01  WS-TS-HH                    PIC 9(2).
+       01  WS-TS-MM                    PIC 9(2).
+       01  WS-TS-SS                    PIC 9(2).
+       01  WS-USER-ID                  PIC X(8)    VALUE SPACES.
+       01  WS-RPT-HEADER-LINE          PIC X(80)   VALUE SPACES.
+       01  WS-RPT-JOB-LINE             PIC X(80)   VALUE SPACES.
+       01  WS-RPT-TRAILER-LINE         PIC X(80)   VALUE SPACES.
        PROCEDURE DIVISION.
        MAIN.
-           DISPLAY 'Hello, World!'.
-           STOP RUN.
\ No newline at end of file
+           PERFORM READ-PARM-RECORD
+           MOVE FUNCTION CURRENT-DATE TO WS-START-TIMESTAMP
+           IF RETURN-CODE = 0
+               PERFORM LOAD-SITE-TABLE
+               PERFORM FIND-GREETING
+               PERFORM VALIDATE-PARMS
+               IF WS-PARMS-VALID
+                   PERFORM CHECK-RESTART
+                   IF WS-RUN-ALREADY-COMPLETE
+                       DISPLAY 'HELLO_WORLD: run date ' HP-RUN-DATE
+                           ' already completed -- skipping banner step'
+                   ELSE
+                       PERFORM BUILD-BANNER
+                       DISPLAY WS-BANNER-LINE
+                       PERFORM WRITE-REPORT
+                       PERFORM WRITE-CHECKPOINT
+                       PERFORM WRITE-SIGNAL
+                   END-IF
+               END-IF
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO WS-END-TIMESTAMP
+           PERFORM COMPUTE-ELAPSED
+           PERFORM WRITE-AUDIT-RECORD
+           STOP RUN.
+
+       READ-PARM-RECORD.
+           OPEN INPUT HELLO-PARM-FILE
+           IF WS-PARM-STATUS NOT = '00'
+               DISPLAY 'HELLO_WORLD: *** ERROR *** unable to open '
+                   'HELLO.PARMS, status=' WS-PARM-STATUS
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               READ HELLO-PARM-FILE
+               IF WS-PARM-STATUS NOT = '00'
+                   DISPLAY 'HELLO_WORLD: *** ERROR *** unable to read '
+                       'HELLO.PARMS, status=' WS-PARM-STATUS
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+               CLOSE HELLO-PARM-FILE
+           END-IF.
+
+       LOAD-SITE-TABLE.
+           OPEN INPUT HELLO-SITE-FILE
+           IF WS-SITE-STATUS NOT = '00'
+               DISPLAY 'HELLO_WORLD: *** ERROR *** unable to open '
+                   'HELLO.SITES, status=' WS-SITE-STATUS
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM UNTIL WS-SITE-EOF
+                   READ HELLO-SITE-FILE
+                       AT END
+                           SET WS-SITE-EOF TO TRUE
+                       NOT AT END
+                           IF HS-ENTRY-COUNT >= 50
+                               DISPLAY 'HELLO_WORLD: *** ERROR *** '
+                                   'HELLO.SITES has more than 50 '
+                                   'entries -- extra rows ignored'
+                               SET WS-SITE-EOF TO TRUE
+                           ELSE
+                               ADD 1 TO HS-ENTRY-COUNT
+                               MOVE SF-SITE-CODE
+                                   TO HS-SITE-CODE(HS-ENTRY-COUNT)
+                               MOVE SF-LANGUAGE-CODE
+                                   TO HS-LANGUAGE-CODE(HS-ENTRY-COUNT)
+                               MOVE SF-GREETING-TEXT
+                                   TO HS-GREETING-TEXT(HS-ENTRY-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HELLO-SITE-FILE
+           END-IF.
+
+       FIND-GREETING.
+           PERFORM VARYING HS-IDX FROM 1 BY 1
+                   UNTIL HS-IDX > HS-ENTRY-COUNT
+                       OR WS-SITE-FOUND
+               IF HS-SITE-CODE(HS-IDX) = HP-SITE-CODE
+                   MOVE HS-GREETING-TEXT(HS-IDX) TO WS-GREETING-TEXT
+                   SET WS-SITE-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+       VALIDATE-PARMS.
+           IF HP-RUN-DATE = SPACES
+               DISPLAY 'HELLO_WORLD: *** ERROR *** HELLO.PARMS '
+                   'run date is blank'
+               MOVE 'N' TO WS-VALID-SWITCH
+           END-IF
+           IF NOT WS-SITE-FOUND
+               DISPLAY 'HELLO_WORLD: *** ERROR *** unknown site code '
+                   HP-SITE-CODE ' in HELLO.PARMS'
+               MOVE 'N' TO WS-VALID-SWITCH
+           END-IF
+           IF NOT WS-PARMS-VALID
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       CHECK-RESTART.
+           OPEN INPUT HELLO-CKPT-FILE
+           IF WS-CKPT-STATUS = '00'
+               PERFORM UNTIL WS-CKPT-EOF
+                   READ HELLO-CKPT-FILE
+                       AT END
+                           SET WS-CKPT-EOF TO TRUE
+                       NOT AT END
+                           IF CK-SITE-CODE = HP-SITE-CODE
+                               AND CK-RUN-DATE = HP-RUN-DATE
+                               AND CK-RUN-COMPLETE
+                                   SET WS-RUN-ALREADY-COMPLETE TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE HELLO-CKPT-FILE.
+
+       WRITE-CHECKPOINT.
+           MOVE HP-SITE-CODE TO CK-SITE-CODE
+           MOVE HP-RUN-DATE TO CK-RUN-DATE
+           SET CK-RUN-COMPLETE TO TRUE
+           OPEN EXTEND HELLO-CKPT-FILE
+           IF WS-CKPT-STATUS NOT = '00' AND WS-CKPT-STATUS NOT = '05'
+               DISPLAY 'HELLO_WORLD: *** WARNING *** unable to open '
+                   'HELLO.CKPT, status=' WS-CKPT-STATUS
+               IF RETURN-CODE < 4
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           ELSE
+               WRITE HELLO-CKPT-RECORD
+               CLOSE HELLO-CKPT-FILE
+           END-IF.
+
+       COMPUTE-ELAPSED.
+           MOVE WS-START-TIMESTAMP(9:2)  TO WS-TS-HH
+           MOVE WS-START-TIMESTAMP(11:2) TO WS-TS-MM
+           MOVE WS-START-TIMESTAMP(13:2) TO WS-TS-SS
+           COMPUTE WS-START-SECS =
+               WS-TS-HH * 3600 + WS-TS-MM * 60 + WS-TS-SS
+           MOVE WS-END-TIMESTAMP(9:2)  TO WS-TS-HH
+           MOVE WS-END-TIMESTAMP(11:2) TO WS-TS-MM
+           MOVE WS-END-TIMESTAMP(13:2) TO WS-TS-SS
+           COMPUTE WS-END-SECS =
+               WS-TS-HH * 3600 + WS-TS-MM * 60 + WS-TS-SS
+           IF WS-END-SECS >= WS-START-SECS
+               COMPUTE WS-ELAPSED-SECONDS = WS-END-SECS - WS-START-SECS
+           ELSE
+               COMPUTE WS-ELAPSED-SECONDS =
+                   WS-END-SECS + 86400 - WS-START-SECS
+           END-IF.
+
+       WRITE-SIGNAL.
+           MOVE WS-JOB-NAME        TO SG-JOB-NAME
+           MOVE WS-START-TIMESTAMP TO SG-START-TIMESTAMP
+           OPEN OUTPUT HELLO-SIGNAL-FILE
+           IF WS-SIGNAL-STATUS NOT = '00'
+               DISPLAY 'HELLO_WORLD: *** WARNING *** unable to open '
+                   'HELLO.SIGNAL, status=' WS-SIGNAL-STATUS
+               IF RETURN-CODE < 4
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           ELSE
+               WRITE HELLO-SIGNAL-RECORD
+               CLOSE HELLO-SIGNAL-FILE
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-USER-ID FROM ENVIRONMENT "USER"
+           MOVE WS-START-TIMESTAMP TO AU-TIMESTAMP
+           MOVE WS-JOB-NAME        TO AU-JOB-NAME
+           MOVE WS-USER-ID         TO AU-USER-ID
+           MOVE HP-SITE-CODE       TO AU-SITE-CODE
+           MOVE RETURN-CODE        TO AU-RETURN-CODE
+           MOVE WS-END-TIMESTAMP   TO AU-END-TIMESTAMP
+           MOVE WS-ELAPSED-SECONDS TO AU-ELAPSED-SECONDS
+           OPEN EXTEND HELLO-AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00' AND WS-AUDIT-STATUS NOT = '05'
+               DISPLAY 'HELLO_WORLD: *** WARNING *** unable to open '
+                   'HELLO.AUDIT, status=' WS-AUDIT-STATUS
+           ELSE
+               WRITE HELLO-AUDIT-RECORD
+               CLOSE HELLO-AUDIT-FILE
+           END-IF.
+
+       BUILD-BANNER.
+           STRING FUNCTION TRIM(WS-GREETING-TEXT) DELIMITED BY SIZE
+                   ' -- '              DELIMITED BY SIZE
+                   HP-SITE-NAME        DELIMITED BY '  '
+                   ' (' DELIMITED BY SIZE
+                   HP-RUN-DATE         DELIMITED BY SIZE
+                   '/' DELIMITED BY SIZE
+                   HP-SHIFT-CODE       DELIMITED BY SIZE
+                   ')' DELIMITED BY SIZE
+               INTO WS-BANNER-LINE.
+
+       WRITE-REPORT.
+           STRING 'HELLO_WORLD CYCLE-START REPORT' DELIMITED BY SIZE
+               INTO WS-RPT-HEADER-LINE
+           STRING 'JOB: ' DELIMITED BY SIZE
+                   WS-JOB-NAME         DELIMITED BY SIZE
+                   '  STARTED: '       DELIMITED BY SIZE
+                   WS-START-TIMESTAMP  DELIMITED BY SIZE
+               INTO WS-RPT-JOB-LINE
+           STRING 'END OF REPORT' DELIMITED BY SIZE
+               INTO WS-RPT-TRAILER-LINE
+           OPEN OUTPUT HELLO-RPT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'HELLO_WORLD: *** WARNING *** unable to open '
+                   'HELLOOUT, status=' WS-RPT-STATUS
+               IF RETURN-CODE < 4
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           ELSE
+               WRITE HELLO-RPT-RECORD FROM WS-RPT-HEADER-LINE
+               WRITE HELLO-RPT-RECORD FROM WS-RPT-JOB-LINE
+               WRITE HELLO-RPT-RECORD FROM WS-BANNER-LINE
+               WRITE HELLO-RPT-RECORD FROM WS-RPT-TRAILER-LINE
+               CLOSE HELLO-RPT-FILE
+           END-IF.
