@@ -0,0 +1,162 @@
+      * HELLOTRD - run-duration trend report for the HELLO_WORLD
+      * cycle-start step. Reads HELLO.AUDIT and reports the elapsed
+      * run time of recent runs against the overall average so a
+      * slowdown in the lead-in step can be spotted before it eats
+      * into the overnight batch window.
+      ***************************************************************
+      * Modification history
+      *   2026-08-08  Initial version.
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HELLOTRD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL HELLO-AUDIT-FILE ASSIGN TO "HELLOAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT HELLO-TRN-FILE ASSIGN TO "HELLOTRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRN-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HELLO-AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY HELLOAUD.
+       FD  HELLO-TRN-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY HELLOTRN.
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS             PIC XX              VALUE '00'.
+       01  WS-TRN-STATUS               PIC XX              VALUE '00'.
+       01  WS-AUDIT-EOF-SWITCH         PIC X               VALUE 'N'.
+           88  WS-AUDIT-EOF                                VALUE 'Y'.
+       01  WS-RUN-COUNT                PIC 9(4)            VALUE 0.
+       01  WS-FAILED-COUNT             PIC 9(4)            VALUE 0.
+       01  HELLO-RUN-TABLE.
+           05  TR-ENTRY OCCURS 0 TO 1000 TIMES
+                   DEPENDING ON WS-RUN-COUNT
+                   INDEXED BY TR-IDX.
+               10  TR-TIMESTAMP        PIC X(21).
+               10  TR-ELAPSED          PIC 9(6).
+       01  WS-TOTAL-ELAPSED            PIC 9(9)            VALUE 0.
+       01  WS-AVG-ELAPSED              PIC 9(7)V9(2)       VALUE 0.
+       01  WS-SLOW-THRESHOLD           PIC 9(7)V9(2)       VALUE 0.
+       01  WS-WINDOW-START             PIC 9(4)            VALUE 0.
+       01  WS-WORK-IDX                 PIC 9(4).
+       01  WS-TRN-LINE                 PIC X(80)   VALUE SPACES.
+       01  WS-SLOW-FLAG                PIC X(4)    VALUE SPACES.
+       01  WS-ELAPSED-EDIT             PIC ZZZZZ9.
+       01  WS-AVG-EDIT                 PIC ZZZZZ9.99.
+       01  WS-COUNT-EDIT               PIC ZZZ9.
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM LOAD-AUDIT-RECORDS
+           PERFORM COMPUTE-AVERAGE
+           PERFORM WRITE-TREND-REPORT
+           STOP RUN.
+
+       LOAD-AUDIT-RECORDS.
+           OPEN INPUT HELLO-AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'HELLOTRD: HELLO.AUDIT not found or empty, '
+                   'status=' WS-AUDIT-STATUS ' -- no runs to report'
+           ELSE
+               PERFORM UNTIL WS-AUDIT-EOF
+                   READ HELLO-AUDIT-FILE
+                       AT END
+                           SET WS-AUDIT-EOF TO TRUE
+                       NOT AT END
+                           IF AU-RETURN-CODE NOT = 0
+                               ADD 1 TO WS-FAILED-COUNT
+                           ELSE
+                               IF WS-RUN-COUNT >= 1000
+                                   DISPLAY 'HELLOTRD: *** ERROR *** '
+                                       'HELLO.AUDIT has more than 1000 '
+                                       'rows -- extra rows ignored'
+                                   SET WS-AUDIT-EOF TO TRUE
+                               ELSE
+                                   ADD 1 TO WS-RUN-COUNT
+                                   MOVE AU-TIMESTAMP
+                                       TO TR-TIMESTAMP(WS-RUN-COUNT)
+                                   MOVE AU-ELAPSED-SECONDS
+                                       TO TR-ELAPSED(WS-RUN-COUNT)
+                                   ADD AU-ELAPSED-SECONDS
+                                       TO WS-TOTAL-ELAPSED
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HELLO-AUDIT-FILE
+           END-IF.
+
+       COMPUTE-AVERAGE.
+           IF WS-RUN-COUNT > 0
+               COMPUTE WS-AVG-ELAPSED ROUNDED =
+                   WS-TOTAL-ELAPSED / WS-RUN-COUNT
+               COMPUTE WS-SLOW-THRESHOLD ROUNDED =
+                   WS-AVG-ELAPSED * 1.5
+           END-IF.
+
+       WRITE-TREND-REPORT.
+           OPEN OUTPUT HELLO-TRN-FILE
+           IF WS-TRN-STATUS NOT = '00'
+               DISPLAY 'HELLOTRD: *** ERROR *** unable to open '
+                   'HELLO.TREND, status=' WS-TRN-STATUS
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE 'HELLO_WORLD RUN-DURATION TREND REPORT'
+                   TO WS-TRN-LINE
+               WRITE HELLO-TRN-RECORD FROM WS-TRN-LINE
+               IF WS-RUN-COUNT = 0
+                   MOVE 'No runs found in HELLO.AUDIT.' TO WS-TRN-LINE
+                   WRITE HELLO-TRN-RECORD FROM WS-TRN-LINE
+               ELSE
+                   MOVE 'TIMESTAMP                  ELAPSED-SECS  TREND'
+                       TO WS-TRN-LINE
+                   WRITE HELLO-TRN-RECORD FROM WS-TRN-LINE
+                   IF WS-RUN-COUNT > 20
+                       COMPUTE WS-WINDOW-START = WS-RUN-COUNT - 19
+                   ELSE
+                       MOVE 1 TO WS-WINDOW-START
+                   END-IF
+                   PERFORM VARYING WS-WORK-IDX FROM WS-WINDOW-START BY 1
+                           UNTIL WS-WORK-IDX > WS-RUN-COUNT
+                       MOVE SPACES TO WS-SLOW-FLAG
+                       MOVE SPACES TO WS-TRN-LINE
+                       MOVE TR-ELAPSED(WS-WORK-IDX) TO WS-ELAPSED-EDIT
+                       IF TR-ELAPSED(WS-WORK-IDX) > WS-SLOW-THRESHOLD
+                           MOVE 'SLOW' TO WS-SLOW-FLAG
+                       END-IF
+                       STRING TR-TIMESTAMP(WS-WORK-IDX)
+                                   DELIMITED BY SIZE
+                               '  '            DELIMITED BY SIZE
+                               WS-ELAPSED-EDIT DELIMITED BY SIZE
+                               '  '            DELIMITED BY SIZE
+                               WS-SLOW-FLAG    DELIMITED BY SIZE
+                           INTO WS-TRN-LINE
+                       WRITE HELLO-TRN-RECORD FROM WS-TRN-LINE
+                   END-PERFORM
+                   MOVE WS-AVG-ELAPSED TO WS-AVG-EDIT
+                   MOVE WS-RUN-COUNT TO WS-COUNT-EDIT
+                   MOVE SPACES TO WS-TRN-LINE
+                   STRING 'AVERAGE ELAPSED = ' DELIMITED BY SIZE
+                           WS-AVG-EDIT      DELIMITED BY SIZE
+                           ' SECONDS OVER ' DELIMITED BY SIZE
+                           WS-COUNT-EDIT    DELIMITED BY SIZE
+                           ' RUN(S)'        DELIMITED BY SIZE
+                       INTO WS-TRN-LINE
+                   WRITE HELLO-TRN-RECORD FROM WS-TRN-LINE
+               END-IF
+               IF WS-FAILED-COUNT > 0
+                   MOVE WS-FAILED-COUNT TO WS-COUNT-EDIT
+                   MOVE SPACES TO WS-TRN-LINE
+                   STRING FUNCTION TRIM(WS-COUNT-EDIT) DELIMITED BY SIZE
+                           ' FAILED RUN(S) EXCLUDED FROM THE ABOVE '
+                               DELIMITED BY SIZE
+                           '(NON-ZERO RETURN CODE)' DELIMITED BY SIZE
+                       INTO WS-TRN-LINE
+                   WRITE HELLO-TRN-RECORD FROM WS-TRN-LINE
+               END-IF
+               CLOSE HELLO-TRN-FILE
+           END-IF.
